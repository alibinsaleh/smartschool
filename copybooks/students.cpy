@@ -0,0 +1,17 @@
+      *>---------------------------------------------------------------
+      *> STUDENTS.CPY - shared STUDENT-FILE record layout.
+      *> Used by print_students and student_maintenance so both
+      *> programs describe the indexed master the same way.
+      *>---------------------------------------------------------------
+       01   INREC.
+            05   STUDENT-NUMBER         PIC X(10).
+            05   FILLER                 PIC X.
+            05   STUDENT-NAME           PIC X(30).
+            05   FILLER                 PIC X.
+            05   CLASSROOM              PIC X(3).
+            05   FILLER                 PIC X.
+            05   STUDENT-ADDRESS        PIC X(30).
+            05   FILLER                 PIC X.
+            05   MOBILE-NUMBER          PIC X(15).
+            05   FILLER                 PIC X.
+            05   CREATED-AT             PIC X(10).
