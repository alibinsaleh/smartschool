@@ -0,0 +1,337 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. student_maintenance.
+       AUTHOR. ALI ALMOHAMMED SALEH.
+      *>---------------------------------------------------------------
+      *> MODIFICATION HISTORY
+      *>   2026-08-09  AAS  Initial version - add/change/delete/inquire
+      *>                    against the indexed STUDENT-FILE master, so
+      *>                    corrections no longer require hand-editing
+      *>                    students_data_cobol_structure.dat.
+      *>   2026-08-09  AAS  Added the same field edits print_students
+      *>                    applies to the roster (non-blank CLASSROOM,
+      *>                    numeric MOBILE-NUMBER, CLASSROOM-MASTER
+      *>                    lookup) to Add and Change, so this program
+      *>                    cannot put onto the master the very records
+      *>                    the roster run would have rejected.
+      *>---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO
+               'students_data_cobol_structure.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT OPTIONAL CLASSROOM-MASTER ASSIGN TO
+               'classroom_master.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD   STUDENT-FILE.
+           COPY students.
+
+       FD   CLASSROOM-MASTER.
+       01   CLASSROOM-MASTER-REC         PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       01   WS-FILE-STATUS               PIC X(02) VALUE ZEROS.
+           88 WS-FILE-STATUS-OK          VALUE '00'.
+           88 WS-FILE-STATUS-NOTFOUND    VALUE '23'.
+           88 WS-FILE-STATUS-DUPLICATE   VALUE '22'.
+       01   WS-DONE-SW                   PIC X VALUE 'N'.
+           88 WS-DONE                    VALUE 'Y'.
+       01   WS-CHOICE                    PIC X(01).
+           88 WS-CHOICE-ADD              VALUE 'A' 'a'.
+           88 WS-CHOICE-CHANGE           VALUE 'C' 'c'.
+           88 WS-CHOICE-DELETE           VALUE 'D' 'd'.
+           88 WS-CHOICE-INQUIRE          VALUE 'I' 'i'.
+           88 WS-CHOICE-QUIT             VALUE 'Q' 'q'.
+       01   WS-KEY-ENTERED                PIC X(10).
+       01   WS-VALID-SW                   PIC X VALUE 'Y'.
+           88 WS-RECORD-VALID            VALUE 'Y'.
+           88 WS-RECORD-INVALID          VALUE 'N'.
+       01   WS-REJECT-REASON              PIC X(30) VALUE SPACES.
+       01   WS-MOBILE-LEN                 PIC 9(02) COMP VALUE ZERO.
+       01   WS-MASTER-EOF                 PIC X VALUE 'N'.
+           88 WS-MASTER-EOF-YES          VALUE 'Y'.
+       01   WS-MASTER-COUNT                PIC 9(04) COMP VALUE ZERO.
+       01   WS-MASTER-MAX                  PIC 9(04) COMP VALUE 999.
+       01   WS-MASTER-TABLE.
+           05 WS-MASTER-ENTRY OCCURS 999 TIMES.
+               10 WS-MASTER-ROOM          PIC X(3).
+       01   WS-MASTER-FOUND-IX             PIC 9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1350-LOAD-CLASSROOM-MASTER THRU 1350-EXIT.
+           OPEN I-O STUDENT-FILE.
+           PERFORM UNTIL WS-DONE
+               PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+               PERFORM 2000-DISPATCH THRU 2000-EXIT
+           END-PERFORM.
+           CLOSE STUDENT-FILE.
+           STOP RUN.
+
+      *>---------------------------------------------------------------
+      *> 1350-LOAD-CLASSROOM-MASTER - same table-load print_students
+      *> uses, so Add/Change can check CLASSROOM against the current
+      *> term's room list. OPTIONAL: an absent master leaves the table
+      *> empty and 2520-CHECK-CLASSROOM skips the lookup.
+      *>---------------------------------------------------------------
+       1350-LOAD-CLASSROOM-MASTER.
+           OPEN INPUT CLASSROOM-MASTER
+           PERFORM UNTIL WS-MASTER-EOF-YES
+               READ CLASSROOM-MASTER
+                   AT END
+                       MOVE 'Y' TO WS-MASTER-EOF
+                   NOT AT END
+                       IF WS-MASTER-COUNT < WS-MASTER-MAX
+                           ADD 1 TO WS-MASTER-COUNT
+                           MOVE CLASSROOM-MASTER-REC
+                               TO WS-MASTER-ROOM(WS-MASTER-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CLASSROOM-MASTER.
+           MOVE 'N' TO WS-MASTER-EOF.
+       1350-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 1000-SHOW-MENU - prompts for and accepts the next action code.
+      *>---------------------------------------------------------------
+       1000-SHOW-MENU.
+           DISPLAY 'STUDENT MASTER MAINTENANCE'
+           DISPLAY '  A = Add   C = Change   D = Delete'
+           DISPLAY '  I = Inquire   Q = Quit'
+           DISPLAY 'Enter choice: ' WITH NO ADVANCING
+           ACCEPT WS-CHOICE.
+       1000-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2000-DISPATCH - routes to the paragraph for the chosen action.
+      *>---------------------------------------------------------------
+       2000-DISPATCH.
+           IF WS-CHOICE-ADD
+               PERFORM 3000-ADD-STUDENT THRU 3000-EXIT
+           ELSE
+               IF WS-CHOICE-CHANGE
+                   PERFORM 4000-CHANGE-STUDENT THRU 4000-EXIT
+               ELSE
+                   IF WS-CHOICE-DELETE
+                       PERFORM 5000-DELETE-STUDENT THRU 5000-EXIT
+                   ELSE
+                       IF WS-CHOICE-INQUIRE
+                           PERFORM 6000-INQUIRE-STUDENT THRU 6000-EXIT
+                       ELSE
+                           IF WS-CHOICE-QUIT
+                               MOVE 'Y' TO WS-DONE-SW
+                           ELSE
+                               DISPLAY 'INVALID CHOICE - TRY AGAIN'
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 3000-ADD-STUDENT - WRITE a brand-new STUDENT-NUMBER.
+      *>---------------------------------------------------------------
+       3000-ADD-STUDENT.
+           MOVE SPACES TO INREC
+           DISPLAY 'STUDENT NUMBER : ' WITH NO ADVANCING
+           ACCEPT STUDENT-NUMBER
+           DISPLAY 'STUDENT NAME   : ' WITH NO ADVANCING
+           ACCEPT STUDENT-NAME
+           DISPLAY 'CLASSROOM      : ' WITH NO ADVANCING
+           ACCEPT CLASSROOM
+           DISPLAY 'ADDRESS        : ' WITH NO ADVANCING
+           ACCEPT STUDENT-ADDRESS
+           DISPLAY 'MOBILE NUMBER  : ' WITH NO ADVANCING
+           ACCEPT MOBILE-NUMBER
+           DISPLAY 'CREATED AT     : ' WITH NO ADVANCING
+           ACCEPT CREATED-AT
+           PERFORM 2500-VALIDATE-STUDENT THRU 2500-EXIT
+           IF WS-RECORD-INVALID
+               DISPLAY 'ADD REJECTED - ' WS-REJECT-REASON
+           ELSE
+               WRITE INREC
+               IF WS-FILE-STATUS-OK
+                   DISPLAY 'STUDENT ADDED.'
+               ELSE
+                   IF WS-FILE-STATUS-DUPLICATE
+                       DISPLAY 'STUDENT NUMBER ALREADY EXISTS.'
+                   ELSE
+                       DISPLAY 'ADD FAILED - FILE STATUS ' WS-FILE-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 4000-CHANGE-STUDENT - READ by key, prompt for replacement
+      *> field values, REWRITE.
+      *>---------------------------------------------------------------
+       4000-CHANGE-STUDENT.
+           DISPLAY 'STUDENT NUMBER : ' WITH NO ADVANCING
+           ACCEPT WS-KEY-ENTERED
+           MOVE WS-KEY-ENTERED TO STUDENT-NUMBER
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY 'STUDENT NUMBER NOT FOUND.'
+               NOT INVALID KEY
+                   DISPLAY 'CURRENT NAME   : ' STUDENT-NAME
+                   DISPLAY 'NEW NAME       : ' WITH NO ADVANCING
+                   ACCEPT STUDENT-NAME
+                   DISPLAY 'CURRENT ROOM   : ' CLASSROOM
+                   DISPLAY 'NEW CLASSROOM  : ' WITH NO ADVANCING
+                   ACCEPT CLASSROOM
+                   DISPLAY 'CURRENT ADDR   : ' STUDENT-ADDRESS
+                   DISPLAY 'NEW ADDRESS    : ' WITH NO ADVANCING
+                   ACCEPT STUDENT-ADDRESS
+                   DISPLAY 'CURRENT MOBILE : ' MOBILE-NUMBER
+                   DISPLAY 'NEW MOBILE     : ' WITH NO ADVANCING
+                   ACCEPT MOBILE-NUMBER
+                   PERFORM 2500-VALIDATE-STUDENT THRU 2500-EXIT
+                   IF WS-RECORD-INVALID
+                       DISPLAY 'UPDATE REJECTED - ' WS-REJECT-REASON
+                   ELSE
+                       REWRITE INREC
+                       IF WS-FILE-STATUS-OK
+                           DISPLAY 'STUDENT UPDATED.'
+                       ELSE
+                           DISPLAY 'UPDATE FAILED - FILE STATUS '
+                               WS-FILE-STATUS
+                       END-IF
+                   END-IF
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 5000-DELETE-STUDENT - READ by key, confirm, DELETE.
+      *>---------------------------------------------------------------
+       5000-DELETE-STUDENT.
+           DISPLAY 'STUDENT NUMBER : ' WITH NO ADVANCING
+           ACCEPT WS-KEY-ENTERED
+           MOVE WS-KEY-ENTERED TO STUDENT-NUMBER
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY 'STUDENT NUMBER NOT FOUND.'
+               NOT INVALID KEY
+                   DISPLAY 'DELETING: ' STUDENT-NAME ' ROOM ' CLASSROOM
+                   DELETE STUDENT-FILE
+                   IF WS-FILE-STATUS-OK
+                       DISPLAY 'STUDENT DELETED.'
+                   ELSE
+                       DISPLAY 'DELETE FAILED - FILE STATUS '
+                           WS-FILE-STATUS
+                   END-IF
+           END-READ.
+       5000-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 6000-INQUIRE-STUDENT - READ by key and DISPLAY the record.
+      *>---------------------------------------------------------------
+       6000-INQUIRE-STUDENT.
+           DISPLAY 'STUDENT NUMBER : ' WITH NO ADVANCING
+           ACCEPT WS-KEY-ENTERED
+           MOVE WS-KEY-ENTERED TO STUDENT-NUMBER
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY 'STUDENT NUMBER NOT FOUND.'
+               NOT INVALID KEY
+                   DISPLAY 'NUMBER  : ' STUDENT-NUMBER
+                   DISPLAY 'NAME    : ' STUDENT-NAME
+                   DISPLAY 'ROOM    : ' CLASSROOM
+                   DISPLAY 'ADDRESS : ' STUDENT-ADDRESS
+                   DISPLAY 'MOBILE  : ' MOBILE-NUMBER
+                   DISPLAY 'CREATED : ' CREATED-AT
+           END-READ.
+       6000-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2500-VALIDATE-STUDENT - the same field edits print_students
+      *> applies before a record reaches the roster: CLASSROOM non-
+      *> blank and on the current term's master, MOBILE-NUMBER all
+      *> digits once trailing spaces are trimmed.
+      *>---------------------------------------------------------------
+       2500-VALIDATE-STUDENT.
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           IF STUDENT-NUMBER = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'MISSING STUDENT NUMBER' TO WS-REJECT-REASON
+           ELSE
+               PERFORM 2510-CHECK-MOBILE THRU 2510-EXIT
+               IF WS-RECORD-INVALID
+                   MOVE 'MOBILE NUMBER NOT NUMERIC' TO WS-REJECT-REASON
+               ELSE
+                   IF CLASSROOM = SPACES
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'MISSING CLASSROOM' TO WS-REJECT-REASON
+                   ELSE
+                       PERFORM 2520-CHECK-CLASSROOM THRU 2520-EXIT
+                       IF WS-RECORD-INVALID
+                           MOVE 'CLASSROOM NOT ON MASTER FILE'
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2510-CHECK-MOBILE - trims the trailing spaces off MOBILE-NUMBER
+      *> and checks that what is left is all digits.
+      *>---------------------------------------------------------------
+       2510-CHECK-MOBILE.
+           PERFORM 2511-TRIM-MOBILE
+               VARYING WS-MOBILE-LEN FROM 15 BY -1
+               UNTIL WS-MOBILE-LEN = ZERO
+                  OR MOBILE-NUMBER(WS-MOBILE-LEN:1) NOT = SPACE
+           IF WS-MOBILE-LEN = ZERO
+               MOVE 'N' TO WS-VALID-SW
+           ELSE
+               IF MOBILE-NUMBER(1:WS-MOBILE-LEN) IS NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SW
+               END-IF
+           END-IF.
+       2510-EXIT.
+           EXIT.
+
+       2511-TRIM-MOBILE.
+           CONTINUE.
+       2511-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2520-CHECK-CLASSROOM - looks CLASSROOM up in the in-memory
+      *> master table loaded by 1350-LOAD-CLASSROOM-MASTER. Skipped
+      *> when no master file was found this run (WS-MASTER-COUNT = 0).
+      *>---------------------------------------------------------------
+       2520-CHECK-CLASSROOM.
+           IF WS-MASTER-COUNT NOT = ZERO
+               PERFORM 2521-SCAN-MASTER
+                   VARYING WS-MASTER-FOUND-IX FROM 1 BY 1
+                   UNTIL WS-MASTER-FOUND-IX > WS-MASTER-COUNT
+                      OR WS-MASTER-ROOM(WS-MASTER-FOUND-IX) = CLASSROOM
+               IF WS-MASTER-FOUND-IX > WS-MASTER-COUNT
+                   MOVE 'N' TO WS-VALID-SW
+               END-IF
+           END-IF.
+       2520-EXIT.
+           EXIT.
+
+       2521-SCAN-MASTER.
+           CONTINUE.
