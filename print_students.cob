@@ -2,63 +2,1295 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. print_students.
        AUTHOR. ALI ALMOHAMMED SALEH.
+      *>---------------------------------------------------------------
+      *> MODIFICATION HISTORY
+      *>   2026-08-09  AAS  Re-sequenced STUDENT-FILE by CLASSROOM and
+      *>                    added control-break subtotals and a grand
+      *>                    total to the roster report.
+      *>   2026-08-09  AAS  Added field validation ahead of the sort;
+      *>                    records that fail are written to the new
+      *>                    exceptions file instead of the roster.
+      *>   2026-08-09  AAS  Added a duplicate STUDENT-NUMBER check; both
+      *>                    occurrences are written to a new duplicates
+      *>                    file (records still print on the roster).
+      *>   2026-08-09  AAS  Rehosted STUDENT-FILE as an indexed master
+      *>                    keyed on STUDENT-NUMBER; record layout moved
+      *>                    to the shared STUDENTS copybook now that
+      *>                    student_maintenance also uses it.
+      *>   2026-08-09  AAS  Added a CSV export mode, selected by passing
+      *>                    'CSV' on the command line, as an alternative
+      *>                    to the fixed-width roster.
+      *>   2026-08-09  AAS  Added the enrollment summary trailer (total
+      *>                    read, distinct classrooms, per-classroom
+      *>                    breakdown) ahead of the END OF REPORT banner.
+      *>   2026-08-09  AAS  Added checkpoint/restart support so a run
+      *>                    interrupted partway through REPORT-FILE or
+      *>                    CSV-FILE can resume instead of starting over.
+      *>   2026-08-09  AAS  Added the run audit log appended to on every
+      *>                    execution.
+      *>   2026-08-09  AAS  Added a CLASSROOM-MASTER lookup; a room code
+      *>                    not on the current term's master now rejects
+      *>                    to the exceptions file.
+      *>   2026-08-09  AAS  Added command-line parameters for a single-
+      *>                    classroom pull and a name-sorted roster.
+      *>   2026-08-09  AAS  Moved the checkpoint write from the
+      *>                    STUDENT-FILE read pass to the REPORT-FILE/
+      *>                    CSV-FILE write pass so a restart can never
+      *>                    skip a record that was never actually
+      *>                    printed; opened CSV-FILE (previously missing)
+      *>                    and made it restart-aware the same way;
+      *>                    added a bounds check on the classroom-summary
+      *>                    table; split the enrollment summary's total
+      *>                    from the raw STUDENT-FILE read count so a
+      *>                    single-room pull's total matches its
+      *>                    breakdown; added the same field edits to
+      *>                    student_maintenance's add/change paragraphs.
+      *>   2026-08-09  AAS  Checkpoint now also records NAMESORT/CLASSROOM
+      *>                    filter along with output mode, and a restart
+      *>                    is only honored when all three match this
+      *>                    run's parameters; checkpoint clearing is now
+      *>                    guarded the same way instead of blindly
+      *>                    wiping a different run's pending restart
+      *>                    point. A restart now also skips re-running
+      *>                    the STUDENT-FILE read/validate/sort pass
+      *>                    entirely - the new STATS-FILE carries the
+      *>                    read-pass tallies forward from the completed
+      *>                    attempt so only the REPORT-FILE/CSV-FILE
+      *>                    write pass itself is repeated. WS-LINES-
+      *>                    WRITTEN is now seeded from the checkpoint on
+      *>                    resume so the audit log's WRITTEN= figure
+      *>                    covers the whole file, not just the resumed
+      *>                    tail. Added FILE STATUS checking on
+      *>                    STUDENT-FILE/CHECKPOINT-FILE/CLASSROOM-MASTER
+      *>                    to match the convention student_maintenance
+      *>                    and student_convert already use. Fixed-width
+      *>                    count fields are now trimmed of their leading
+      *>                    edit spaces before being STRINGed into the
+      *>                    subtotal/summary lines.
+      *>---------------------------------------------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-FILE ASSIGN TO 
-               'students_data_cobol_structure.dat' 
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-FILE ASSIGN TO
+               'students_data_cobol_structure.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
            SELECT REPORT-FILE  ASSIGN TO 'students_report.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SRTWK01'.
+           SELECT SORTED-STUDENT-FILE ASSIGN TO
+               'students_sorted_work.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTIONS-FILE ASSIGN TO
+               'students_exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPLICATES-FILE ASSIGN TO
+               'students_duplicates.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO 'students_export.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO
+               'students_checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'students_audit_log.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CLASSROOM-MASTER ASSIGN TO
+               'classroom_master.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT OPTIONAL STATS-FILE ASSIGN TO
+               'students_stats.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD   STUDENT-FILE.
-       01   INREC.
-            05   STUDENT-NUMBER         PIC X(10).
+           COPY students.
+
+       FD   REPORT-FILE.
+       01   REPORT-LINE                 PIC X(105).
+
+       SD   SORT-WORK-FILE.
+       01   SORT-REC.
+            05   SW-CLASSROOM           PIC X(3).
+            05   SW-STUDENT-NUMBER      PIC X(10).
+            05   SW-STUDENT-NAME        PIC X(30).
+            05   SW-STUDENT-ADDRESS     PIC X(30).
+            05   SW-MOBILE-NUMBER       PIC X(15).
+            05   SW-CREATED-AT          PIC X(10).
+
+       FD   SORTED-STUDENT-FILE.
+       01   SORTED-REC.
+            05   SR-CLASSROOM           PIC X(3).
+            05   SR-STUDENT-NUMBER      PIC X(10).
+            05   SR-STUDENT-NAME        PIC X(30).
+            05   SR-STUDENT-ADDRESS     PIC X(30).
+            05   SR-MOBILE-NUMBER       PIC X(15).
+            05   SR-CREATED-AT          PIC X(10).
+
+       FD   EXCEPTIONS-FILE.
+       01   EXCEPTION-LINE              PIC X(80).
+
+       FD   DUPLICATES-FILE.
+       01   DUPLICATE-LINE              PIC X(120).
+
+       FD   CSV-FILE.
+       01   CSV-LINE                    PIC X(150).
+
+       FD   CHECKPOINT-FILE.
+       01   CHECKPOINT-LINE.
+            05   CKPT-LAST-NUMBER       PIC X(10).
             05   FILLER                 PIC X.
-            05   STUDENT-NAME           PIC X(30).
+            05   CKPT-WRITTEN-COUNT     PIC 9(05).
             05   FILLER                 PIC X.
-            05   CLASSROOM              PIC X(3).
+            05   CKPT-ROOM-COUNT        PIC 9(05).
             05   FILLER                 PIC X.
-            05   STUDENT-ADDRESS        PIC X(30).
+            05   CKPT-CLASSROOM         PIC X(03).
             05   FILLER                 PIC X.
-            05   MOBILE-NUMBER          PIC X(15).
+            05   CKPT-MODE              PIC X(01).
             05   FILLER                 PIC X.
-            05   CREATED-AT             PIC X(10).
-       
-       FD   REPORT-FILE.
-       01   REPORT-LINE                 PIC X(105).
+            05   CKPT-NAMESORT          PIC X(01).
+            05   FILLER                 PIC X.
+            05   CKPT-FILTER            PIC X(03).
+            05   FILLER                 PIC X.
+            05   CKPT-LINES-WRITTEN     PIC 9(05).
+
+       FD   AUDIT-FILE.
+       01   AUDIT-LINE                  PIC X(100).
+
+       FD   CLASSROOM-MASTER.
+       01   CLASSROOM-MASTER-REC        PIC X(3).
+
+      *>---------------------------------------------------------------
+      *> STATS-FILE - carries the STUDENT-FILE read pass's tallies
+      *> (total read, total selected, per-CLASSROOM breakdown) forward
+      *> across a restart so a resumed run does not have to repeat that
+      *> pass to reconstruct the enrollment summary trailer. The first
+      *> record holds the totals; one record per distinct CLASSROOM
+      *> follows, carrying STATS-ROOM/STATS-ROOM-TOTAL only.
+      *>---------------------------------------------------------------
+       FD   STATS-FILE.
+       01   STATS-LINE.
+            05   STATS-TOTAL-READ       PIC 9(05).
+            05   FILLER                 PIC X.
+            05   STATS-TOTAL-SELECTED   PIC 9(05).
+            05   FILLER                 PIC X.
+            05   STATS-CLASSROOM-COUNT  PIC 9(04).
+            05   FILLER                 PIC X.
+            05   STATS-ROOM             PIC X(03).
+            05   FILLER                 PIC X.
+            05   STATS-ROOM-TOTAL       PIC 9(05).
 
        WORKING-STORAGE SECTION.
-       01   WS-EOF           PIC X VALUE 'N'.
-       
+       01   WS-RUN-PARM                 PIC X(80) VALUE SPACES.
+       01   WS-CSV-MODE-SW              PIC X VALUE 'N'.
+           88 WS-CSV-MODE               VALUE 'Y'.
+       01   WS-EOF                      PIC X VALUE 'N'.
+           88 WS-EOF-YES                VALUE 'Y'.
+       01   WS-FIRST-ROOM-SW            PIC X VALUE 'Y'.
+           88 WS-FIRST-ROOM             VALUE 'Y'.
+       01   WS-PREV-CLASSROOM           PIC X(3) VALUE SPACES.
+       01   WS-ROOM-COUNT               PIC 9(05) COMP VALUE ZERO.
+       01   WS-ROOM-COUNT-ED            PIC ZZZZ9.
+       01   WS-GRAND-TOTAL              PIC 9(05) COMP VALUE ZERO.
+       01   WS-GRAND-TOTAL-ED           PIC ZZZZ9.
+       01   WS-SUBTOTAL-LINE            PIC X(40).
+       01   WS-VALID-SW                 PIC X VALUE 'Y'.
+           88 WS-RECORD-VALID           VALUE 'Y'.
+           88 WS-RECORD-INVALID         VALUE 'N'.
+       01   WS-REJECT-REASON            PIC X(30) VALUE SPACES.
+       01   WS-MOBILE-LEN               PIC 9(02) COMP VALUE ZERO.
+       01   WS-SEEN-COUNT                PIC 9(04) COMP VALUE ZERO.
+       01   WS-SEEN-MAX                  PIC 9(04) COMP VALUE 9999.
+       01   WS-SEEN-TABLE.
+           05 WS-SEEN-ENTRY OCCURS 9999 TIMES.
+               10 WS-SEEN-NUMBER         PIC X(10).
+               10 WS-SEEN-NAME           PIC X(30).
+               10 WS-SEEN-ROOM           PIC X(3).
+       01   WS-FOUND-IX                  PIC 9(04) COMP VALUE ZERO.
+       01   WS-NAME-LEN                  PIC 9(02) COMP VALUE ZERO.
+       01   WS-ADDR-LEN                  PIC 9(02) COMP VALUE ZERO.
+       01   WS-MOBILE-LEN2                PIC 9(02) COMP VALUE ZERO.
+       01   WS-TOTAL-READ                PIC 9(05) COMP VALUE ZERO.
+       01   WS-TOTAL-READ-ED             PIC ZZZZ9.
+       01   WS-TOTAL-SELECTED            PIC 9(05) COMP VALUE ZERO.
+       01   WS-TOTAL-SELECTED-ED         PIC ZZZZ9.
+       01   WS-CLASSROOM-COUNT           PIC 9(04) COMP VALUE ZERO.
+       01   WS-CLASSROOM-COUNT-ED        PIC ZZZ9.
+       01   WS-CLASSROOM-MAX             PIC 9(04) COMP VALUE 200.
+       01   WS-CLASSROOM-SUMMARY.
+           05 WS-CLASSROOM-ENTRY OCCURS 200 TIMES.
+               10 CS-CLASSROOM           PIC X(3).
+               10 CS-COUNT               PIC 9(05) COMP.
+       01   CS-COUNT-ED                  PIC ZZZZ9.
+       01   WS-SUMMARY-IX                PIC 9(04) COMP VALUE ZERO.
+       01   WS-RESTART-SW                PIC X VALUE 'N'.
+           88 WS-RESTART                VALUE 'Y'.
+       01   WS-RESTART-KEY               PIC X(10) VALUE SPACES.
+       01   WS-RESTART-WRITTEN           PIC 9(05) COMP VALUE ZERO.
+       01   WS-RESTART-ROOM-COUNT        PIC 9(05) COMP VALUE ZERO.
+       01   WS-RESTART-CLASSROOM         PIC X(03) VALUE SPACES.
+       01   WS-RESTART-LINES-WRITTEN     PIC 9(05) COMP VALUE ZERO.
+       01   WS-SKIP-SW                   PIC X VALUE 'N'.
+           88 WS-SKIPPING               VALUE 'Y'.
+       01   WS-CKPT-CURRENT-NUMBER       PIC X(10) VALUE SPACES.
+       01   WS-CKPT-INTERVAL             PIC 9(05) COMP VALUE 50.
+       01   WS-CKPT-QUOTIENT             PIC 9(05) COMP VALUE ZERO.
+       01   WS-CKPT-REMAINDER            PIC 9(05) COMP VALUE ZERO.
+       01   WS-CKPT-EMPTY-SW             PIC X VALUE 'Y'.
+       01   WS-CKPT-ON-DISK-MODE         PIC X VALUE SPACES.
+       01   WS-CKPT-ON-DISK-NAMESORT     PIC X VALUE SPACES.
+       01   WS-CKPT-ON-DISK-FILTER       PIC X(03) VALUE SPACES.
+       01   WS-LINES-WRITTEN             PIC 9(05) COMP VALUE ZERO.
+       01   WS-LINES-WRITTEN-ED          PIC ZZZZ9.
+       01   WS-FILE-STATUS               PIC X(02) VALUE ZEROS.
+           88 WS-FILE-STATUS-OK          VALUE '00'.
+       01   WS-ED-TRIM-POS               PIC 9(02) COMP VALUE ZERO.
+       01   WS-ED-TRIM-LEN               PIC 9(02) COMP VALUE ZERO.
+       01   WS-FOREIGN-CKPT-SW           PIC X VALUE 'N'.
+           88 WS-FOREIGN-CKPT-PENDING   VALUE 'Y'.
+       01   WS-ABORT-SW                  PIC X VALUE 'N'.
+           88 WS-ABORT-RUN              VALUE 'Y'.
+       01   WS-RUN-STATUS                PIC X(20) VALUE 'NORMAL'.
+       01   WS-RUN-DATE                  PIC 9(06) VALUE ZERO.
+       01   WS-RUN-TIME                  PIC 9(08) VALUE ZERO.
+       01   WS-MASTER-EOF                PIC X VALUE 'N'.
+           88 WS-MASTER-EOF-YES         VALUE 'Y'.
+       01   WS-MASTER-COUNT              PIC 9(04) COMP VALUE ZERO.
+       01   WS-MASTER-MAX                PIC 9(04) COMP VALUE 999.
+       01   WS-MASTER-TABLE.
+           05 WS-MASTER-ENTRY OCCURS 999 TIMES.
+               10 WS-MASTER-ROOM         PIC X(3).
+       01   WS-MASTER-FOUND-IX           PIC 9(04) COMP VALUE ZERO.
+       01   WS-PARM-1                    PIC X(20) VALUE SPACES.
+       01   WS-PARM-2                    PIC X(20) VALUE SPACES.
+       01   WS-PARM-3                    PIC X(20) VALUE SPACES.
+       01   WS-CURRENT-TOKEN             PIC X(20) VALUE SPACES.
+       01   WS-NAMESORT-SW               PIC X VALUE 'N'.
+           88 WS-NAMESORT               VALUE 'Y'.
+       01   WS-CLASSROOM-FILTER          PIC X(3) VALUE SPACES.
+       01   WS-FILTER-ACTIVE-SW          PIC X VALUE 'N'.
+           88 WS-FILTER-ACTIVE          VALUE 'Y'.
+
        PROCEDURE DIVISION.
-           OPEN INPUT STUDENT-FILE OUTPUT REPORT-FILE.
-           
-           PERFORM PRINT-REPORT.
-           CLOSE STUDENT-FILE.
-           CLOSE REPORT-FILE.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+           PERFORM 0100-PARSE-PARM THRU 0100-EXIT.
+           PERFORM 1395-CHECK-RESTART THRU 1395-EXIT.
+      *>   A checkpoint left behind by a different, still-unresolved run
+      *>   (a different mode/NAMESORT/filter) must not be touched by
+      *>   this run - proceeding would truncate EXCEPTIONS-FILE,
+      *>   DUPLICATES-FILE, and STATS-FILE out from under it, so when it
+      *>   is finally resumed it would restore this run's tallies and
+      *>   reports instead of its own. This run is refused instead.
+           IF WS-FOREIGN-CKPT-PENDING
+               DISPLAY 'A CHECKPOINT FOR A DIFFERENT PARAMETER SET IS '
+                   'STILL PENDING - RESUME IT WITH ITS ORIGINAL '
+                   'COMMAND LINE BEFORE STARTING A DIFFERENT RUN'
+               MOVE 'Y' TO WS-ABORT-SW
+               MOVE 'CHECKPOINT CONFLICT' TO WS-RUN-STATUS
+           ELSE
+               PERFORM 1350-LOAD-CLASSROOM-MASTER THRU 1350-EXIT
+      *>       A restart accepted by 1395-CHECK-RESTART means the
+      *>       STUDENT-FILE read/validate/sort pass behind it already
+      *>       ran to completion under these same parameters before the
+      *>       prior attempt crashed mid-write - SORTED-STUDENT-FILE and
+      *>       the tallies it produced (saved to STATS-FILE by
+      *>       1498-SAVE-STATS) are still good and are reused as-is
+      *>       instead of paying for that pass again, which matters most
+      *>       on the large files this checkpoint/restart design exists
+      *>       for. EXCEPTIONS-FILE/DUPLICATES-FILE are left untouched
+      *>       for the same reason - the prior attempt's copies are
+      *>       already complete.
+               IF WS-RESTART
+                   PERFORM 1398-RESTORE-STATS THRU 1398-EXIT
+               ELSE
+                   OPEN OUTPUT EXCEPTIONS-FILE
+                   OPEN OUTPUT DUPLICATES-FILE
+                   IF WS-NAMESORT
+                       SORT SORT-WORK-FILE
+                           ON ASCENDING KEY SW-STUDENT-NAME
+                           INPUT PROCEDURE 1400-RELEASE-STUDENTS
+                               THRU 1400-EXIT
+                           GIVING SORTED-STUDENT-FILE
+                   ELSE
+                       SORT SORT-WORK-FILE
+                           ON ASCENDING KEY SW-CLASSROOM SW-STUDENT-NUMBER
+                           INPUT PROCEDURE 1400-RELEASE-STUDENTS
+                               THRU 1400-EXIT
+                           GIVING SORTED-STUDENT-FILE
+                   END-IF
+                   CLOSE EXCEPTIONS-FILE
+                   CLOSE DUPLICATES-FILE
+                   PERFORM 1498-SAVE-STATS THRU 1498-EXIT
+               END-IF
+               IF WS-ABORT-RUN
+                   MOVE 'STUDENT-FILE OPEN FAILED' TO WS-RUN-STATUS
+               ELSE
+                   IF WS-CSV-MODE
+                       PERFORM 2500-PRINT-CSV THRU 2500-EXIT
+                   ELSE
+                       IF WS-RESTART
+                           OPEN EXTEND REPORT-FILE
+                       ELSE
+                           OPEN OUTPUT REPORT-FILE
+                       END-IF
+                       PERFORM 1000-INITIALIZE THRU 1000-EXIT
+                       PERFORM 2000-PRINT-REPORT THRU 2000-EXIT
+                       PERFORM 3000-FINISH THRU 3000-EXIT
+                       CLOSE REPORT-FILE
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 9000-WRITE-AUDIT-LOG THRU 9000-EXIT.
            STOP RUN.
 
-       PRINT-REPORT.
-           MOVE 
-           "******** S T U D E N T S    L I S T    R E P O R T ********"
-           TO REPORT-LINE 
-           WRITE REPORT-LINE
-           MOVE SPACES TO REPORT-LINE 
-           WRITE REPORT-LINE
-           PERFORM UNTIL WS-EOF = 'Y'
-                READ STUDENT-FILE 
-                    AT END
-                        MOVE 'Y' TO WS-EOF
-                    NOT AT END
-                        MOVE INREC TO REPORT-LINE
-                        WRITE REPORT-LINE
-                END-READ
+      *>---------------------------------------------------------------
+      *> 9000-WRITE-AUDIT-LOG - one line per execution recording when
+      *> the run happened, how many INREC records were read, how many
+      *> lines were written to the report/CSV output, and WS-RUN-STATUS
+      *> - NORMAL unless 0000-MAINLINE set it to something else on an
+      *> abort path (a conflicting checkpoint or a STUDENT-FILE that
+      *> would not open), so the audit trail shows a failed run instead
+      *> of simply having no entry for it.
+      *>---------------------------------------------------------------
+       9000-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-FILE
+           MOVE WS-TOTAL-READ TO WS-TOTAL-READ-ED
+           MOVE WS-LINES-WRITTEN TO WS-LINES-WRITTEN-ED
+           MOVE SPACES TO AUDIT-LINE
+           STRING 'RUN-DATE=' DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               ' RUN-TIME=' DELIMITED BY SIZE
+               WS-RUN-TIME DELIMITED BY SIZE
+               ' READ=' DELIMITED BY SIZE
+               WS-TOTAL-READ-ED DELIMITED BY SIZE
+               ' WRITTEN=' DELIMITED BY SIZE
+               WS-LINES-WRITTEN-ED DELIMITED BY SIZE
+               ' STATUS=' DELIMITED BY SIZE
+               WS-RUN-STATUS DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+       9000-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 1350-LOAD-CLASSROOM-MASTER - reads the current term's list of
+      *> valid room codes into a table once, ahead of the sort, so
+      *> 1450-VALIDATE-RECORD can look CLASSROOM up by table search
+      *> instead of re-reading the master file per student. The file is
+      *> OPTIONAL; if it isn't present this term, WS-MASTER-COUNT stays
+      *> zero and the CLASSROOM-master check is skipped rather than
+      *> rejecting every record.
+      *>---------------------------------------------------------------
+       1350-LOAD-CLASSROOM-MASTER.
+           OPEN INPUT CLASSROOM-MASTER
+           PERFORM UNTIL WS-MASTER-EOF-YES
+               READ CLASSROOM-MASTER
+                   AT END
+                       MOVE 'Y' TO WS-MASTER-EOF
+                   NOT AT END
+                       IF WS-MASTER-COUNT < WS-MASTER-MAX
+                           ADD 1 TO WS-MASTER-COUNT
+                           MOVE CLASSROOM-MASTER-REC
+                               TO WS-MASTER-ROOM(WS-MASTER-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CLASSROOM-MASTER.
+           MOVE 'N' TO WS-MASTER-EOF.
+       1350-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 1395-CHECK-RESTART - looks for a checkpoint left by a prior
+      *> run that didn't reach the end of its REPORT-FILE/CSV-FILE write
+      *> pass. CHECKPOINT-FILE is OPTIONAL, so a first-time or already-
+      *> completed run just finds it empty. A checkpoint is only honored
+      *> when its output mode, NAMESORT switch, and CLASSROOM filter all
+      *> match what this run's own command line just parsed - a
+      *> mismatch on any of the three means the checkpointed key would
+      *> be hunted for in a differently-ordered or differently-filtered
+      *> SORTED-STUDENT-FILE, where 2010-CHECK-SKIP-DONE could never
+      *> find it and the run would silently skip straight to EOF. A
+      *> mismatch also sets WS-FOREIGN-CKPT-SW, which 0000-MAINLINE
+      *> checks before doing anything that would overwrite EXCEPTIONS-
+      *> FILE, DUPLICATES-FILE, or STATS-FILE out from under that other,
+      *> still-unresolved run.
+      *>---------------------------------------------------------------
+       1395-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CKPT-MODE = WS-CSV-MODE-SW
+                      AND CKPT-NAMESORT = WS-NAMESORT-SW
+                      AND CKPT-FILTER = WS-CLASSROOM-FILTER
+                       MOVE 'Y' TO WS-RESTART-SW
+                       MOVE CKPT-LAST-NUMBER TO WS-RESTART-KEY
+                       MOVE CKPT-WRITTEN-COUNT TO WS-RESTART-WRITTEN
+                       MOVE CKPT-ROOM-COUNT TO WS-RESTART-ROOM-COUNT
+                       MOVE CKPT-CLASSROOM TO WS-RESTART-CLASSROOM
+                       MOVE CKPT-LINES-WRITTEN TO WS-RESTART-LINES-WRITTEN
+                   ELSE
+                       DISPLAY 'CHECKPOINT IS FOR A DIFFERENT OUTPUT '
+                           'MODE OR PARAMETER SET - IGNORING AND '
+                           'STARTING OVER'
+                       MOVE 'Y' TO WS-FOREIGN-CKPT-SW
+                   END-IF
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+       1395-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 0100-PARSE-PARM - splits the command line into up to three
+      *> blank-delimited tokens and applies each one: CSV switches the
+      *> output format, NAMESORT switches the sort key, and anything
+      *> else is taken as a CLASSROOM code to filter the roster to a
+      *> single room.
+      *>---------------------------------------------------------------
+       0100-PARSE-PARM.
+           UNSTRING WS-RUN-PARM DELIMITED BY SPACE
+               INTO WS-PARM-1 WS-PARM-2 WS-PARM-3
+           END-UNSTRING
+           MOVE WS-PARM-1 TO WS-CURRENT-TOKEN
+           PERFORM 0110-APPLY-TOKEN THRU 0110-EXIT
+           MOVE WS-PARM-2 TO WS-CURRENT-TOKEN
+           PERFORM 0110-APPLY-TOKEN THRU 0110-EXIT
+           MOVE WS-PARM-3 TO WS-CURRENT-TOKEN
+           PERFORM 0110-APPLY-TOKEN THRU 0110-EXIT.
+       0100-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 0110-APPLY-TOKEN - classifies one command-line token parsed by
+      *> 0100-PARSE-PARM. A blank token (fewer than 3 parameters given)
+      *> falls through the NOT = SPACES test and is simply ignored. The
+      *> CSV/NAMESORT keywords are compared against the whole token, not
+      *> just its first few bytes, so a CLASSROOM code that merely
+      *> starts with "CSV" or "NAMESORT" isn't misread as the keyword -
+      *> COBOL pads the shorter literal with spaces to the token's full
+      *> length before comparing, so this also still matches the
+      *> keyword typed with trailing blanks.
+      *>---------------------------------------------------------------
+       0110-APPLY-TOKEN.
+           IF WS-CURRENT-TOKEN = 'CSV' OR WS-CURRENT-TOKEN = 'csv'
+               MOVE 'Y' TO WS-CSV-MODE-SW
+           ELSE
+               IF WS-CURRENT-TOKEN = 'NAMESORT'
+                  OR WS-CURRENT-TOKEN = 'namesort'
+                   MOVE 'Y' TO WS-NAMESORT-SW
+               ELSE
+                   IF WS-CURRENT-TOKEN NOT = SPACES
+                       MOVE WS-CURRENT-TOKEN(1:3) TO WS-CLASSROOM-FILTER
+                       MOVE 'Y' TO WS-FILTER-ACTIVE-SW
+                   END-IF
+               END-IF
+           END-IF.
+       0110-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 1400-RELEASE-STUDENTS - reads STUDENT-FILE and hands each
+      *> record to the sort by name, since the sort key order differs
+      *> from the physical layout of INREC. 0000-MAINLINE only performs
+      *> this pass for a fresh run or a restart whose checkpoint didn't
+      *> match the current parameters; a matching restart skips it
+      *> entirely and reuses the prior attempt's SORTED-STUDENT-FILE and
+      *> STATS-FILE instead (see 0000-MAINLINE and 1398-RESTORE-STATS).
+      *> An OPEN that fails outright (a missing or corrupt index) is
+      *> reported and leaves WS-ABORT-SW set for 0000-MAINLINE to check,
+      *> instead of letting the subsequent READ abend or STOPping RUN
+      *> here directly - a direct STOP RUN would skip 9000-WRITE-AUDIT-
+      *> LOG entirely, leaving the one realistic failure case invisible
+      *> to the audit trail request 007 exists to provide. A READ that
+      *> fails for any other reason than end-of-file is reported and
+      *> treated as end-of-file so the sort still completes on whatever
+      *> was read successfully.
+      *>---------------------------------------------------------------
+       1400-RELEASE-STUDENTS.
+           OPEN INPUT STUDENT-FILE.
+           IF NOT WS-FILE-STATUS-OK
+               DISPLAY 'UNABLE TO OPEN STUDENT-FILE - FILE STATUS '
+                   WS-FILE-STATUS
+               DISPLAY 'RUN TERMINATED'
+               MOVE 'Y' TO WS-ABORT-SW
+           ELSE
+               PERFORM UNTIL WS-EOF-YES
+                   READ STUDENT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF NOT WS-FILE-STATUS-OK
+                               DISPLAY 'STUDENT-FILE READ ERROR - FILE '
+                                   'STATUS ' WS-FILE-STATUS
+                               MOVE 'Y' TO WS-EOF
+                           ELSE
+                               ADD 1 TO WS-TOTAL-READ
+                               PERFORM 1450-VALIDATE-RECORD THRU 1450-EXIT
+                               IF WS-RECORD-VALID
+                                   IF WS-FILTER-ACTIVE
+                                      AND CLASSROOM NOT = WS-CLASSROOM-FILTER
+                                       CONTINUE
+                                   ELSE
+                                       ADD 1 TO WS-TOTAL-SELECTED
+                                       PERFORM 1480-CHECK-DUPLICATE
+                                           THRU 1480-EXIT
+                                       PERFORM 1490-TALLY-CLASSROOM
+                                           THRU 1490-EXIT
+                                       MOVE CLASSROOM TO SW-CLASSROOM
+                                       MOVE STUDENT-NUMBER
+                                           TO SW-STUDENT-NUMBER
+                                       MOVE STUDENT-NAME TO SW-STUDENT-NAME
+                                       MOVE STUDENT-ADDRESS
+                                           TO SW-STUDENT-ADDRESS
+                                       MOVE MOBILE-NUMBER
+                                           TO SW-MOBILE-NUMBER
+                                       MOVE CREATED-AT TO SW-CREATED-AT
+                                       RELEASE SORT-REC
+                                   END-IF
+                               ELSE
+                                   PERFORM 1460-WRITE-EXCEPTION
+                                       THRU 1460-EXIT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-FILE
+               MOVE 'N' TO WS-EOF
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 1496-WRITE-CHECKPOINT - called from the REPORT-FILE/CSV-FILE
+      *> write pass once a detail line has actually been written, so a
+      *> restart can never skip a record that was never really output.
+      *> Saves the STUDENT-NUMBER of that line (WS-CKPT-CURRENT-NUMBER,
+      *> set by the caller), the running output count, and - for the
+      *> control-break report - the room subtotal in progress, so a
+      *> restart resumes the interrupted room instead of reopening it.
+      *>---------------------------------------------------------------
+       1496-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CKPT-CURRENT-NUMBER TO CKPT-LAST-NUMBER
+           MOVE WS-GRAND-TOTAL TO CKPT-WRITTEN-COUNT
+           MOVE WS-ROOM-COUNT TO CKPT-ROOM-COUNT
+           MOVE WS-PREV-CLASSROOM TO CKPT-CLASSROOM
+           MOVE WS-CSV-MODE-SW TO CKPT-MODE
+           MOVE WS-NAMESORT-SW TO CKPT-NAMESORT
+           MOVE WS-CLASSROOM-FILTER TO CKPT-FILTER
+           MOVE WS-LINES-WRITTEN TO CKPT-LINES-WRITTEN
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+       1496-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 1497-CLEAR-CHECKPOINT - called once the REPORT-FILE/CSV-FILE
+      *> write pass reaches end of file, meaning the whole report was
+      *> produced. The checkpoint on disk is only wiped when it belongs
+      *> to this same run (matching mode/NAMESORT/filter, the same test
+      *> 1395-CHECK-RESTART uses) - otherwise it is some other run's
+      *> still-unresolved restart point and is left alone. STATS-FILE's
+      *> lifetime tracks the checkpoint's: it is cleared in the same
+      *> cases, since nothing needs it once the write pass it was
+      *> feeding has finished.
+      *>---------------------------------------------------------------
+       1497-CLEAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CKPT-EMPTY-SW
+               NOT AT END
+                   MOVE 'N' TO WS-CKPT-EMPTY-SW
+                   MOVE CKPT-MODE TO WS-CKPT-ON-DISK-MODE
+                   MOVE CKPT-NAMESORT TO WS-CKPT-ON-DISK-NAMESORT
+                   MOVE CKPT-FILTER TO WS-CKPT-ON-DISK-FILTER
+           END-READ
+           CLOSE CHECKPOINT-FILE
+           IF WS-CKPT-EMPTY-SW = 'Y'
+               OPEN OUTPUT STATS-FILE
+               CLOSE STATS-FILE
+           ELSE
+               IF WS-CKPT-ON-DISK-MODE = WS-CSV-MODE-SW
+                  AND WS-CKPT-ON-DISK-NAMESORT = WS-NAMESORT-SW
+                  AND WS-CKPT-ON-DISK-FILTER = WS-CLASSROOM-FILTER
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+                   OPEN OUTPUT STATS-FILE
+                   CLOSE STATS-FILE
+               ELSE
+                   DISPLAY 'CHECKPOINT ON DISK BELONGS TO A DIFFERENT '
+                       'RUN - LEAVING IT IN PLACE'
+               END-IF
+           END-IF.
+       1497-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 1498-SAVE-STATS - persists the read pass's tallies (total read,
+      *> total selected, per-CLASSROOM breakdown) to STATS-FILE right
+      *> after the sort completes, so a later restart under the same
+      *> parameters can rebuild the enrollment summary trailer without
+      *> repeating the read/validate/sort pass (see 1398-RESTORE-STATS).
+      *>---------------------------------------------------------------
+       1498-SAVE-STATS.
+           OPEN OUTPUT STATS-FILE
+           MOVE WS-TOTAL-READ TO STATS-TOTAL-READ
+           MOVE WS-TOTAL-SELECTED TO STATS-TOTAL-SELECTED
+           MOVE WS-CLASSROOM-COUNT TO STATS-CLASSROOM-COUNT
+           MOVE SPACES TO STATS-ROOM
+           MOVE ZERO TO STATS-ROOM-TOTAL
+           WRITE STATS-LINE
+           PERFORM 1499-WRITE-STATS-ROOM
+               VARYING WS-SUMMARY-IX FROM 1 BY 1
+               UNTIL WS-SUMMARY-IX > WS-CLASSROOM-COUNT
+           CLOSE STATS-FILE.
+       1498-EXIT.
+           EXIT.
+
+       1499-WRITE-STATS-ROOM.
+           MOVE ZERO TO STATS-TOTAL-READ
+           MOVE ZERO TO STATS-TOTAL-SELECTED
+           MOVE ZERO TO STATS-CLASSROOM-COUNT
+           MOVE CS-CLASSROOM(WS-SUMMARY-IX) TO STATS-ROOM
+           MOVE CS-COUNT(WS-SUMMARY-IX) TO STATS-ROOM-TOTAL
+           WRITE STATS-LINE.
+
+      *>---------------------------------------------------------------
+      *> 1398-RESTORE-STATS - the restart-phase counterpart of
+      *> 1498-SAVE-STATS: reloads WS-TOTAL-READ/WS-TOTAL-SELECTED and
+      *> the per-CLASSROOM table from STATS-FILE instead of re-deriving
+      *> them by re-reading STUDENT-FILE.
+      *>---------------------------------------------------------------
+       1398-RESTORE-STATS.
+           OPEN INPUT STATS-FILE
+           READ STATS-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE STATS-TOTAL-READ TO WS-TOTAL-READ
+                   MOVE STATS-TOTAL-SELECTED TO WS-TOTAL-SELECTED
+                   MOVE STATS-CLASSROOM-COUNT TO WS-CLASSROOM-COUNT
+           END-READ
+           MOVE ZERO TO WS-SUMMARY-IX
+           PERFORM UNTIL WS-EOF-YES
+               READ STATS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 1399-RESTORE-STATS-ROOM
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF
+           CLOSE STATS-FILE.
+       1398-EXIT.
+           EXIT.
+
+       1399-RESTORE-STATS-ROOM.
+           IF WS-SUMMARY-IX < WS-CLASSROOM-MAX
+               ADD 1 TO WS-SUMMARY-IX
+               MOVE STATS-ROOM TO CS-CLASSROOM(WS-SUMMARY-IX)
+               MOVE STATS-ROOM-TOTAL TO CS-COUNT(WS-SUMMARY-IX)
+           END-IF.
+
+      *>---------------------------------------------------------------
+      *> 1450-VALIDATE-RECORD - basic field-level edits on INREC before
+      *> the record is allowed onto the roster.
+      *>---------------------------------------------------------------
+       1450-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           IF STUDENT-NUMBER = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'MISSING STUDENT NUMBER' TO WS-REJECT-REASON
+           ELSE
+               PERFORM 1455-CHECK-MOBILE THRU 1455-EXIT
+               IF WS-RECORD-INVALID
+                   MOVE 'MOBILE NUMBER NOT NUMERIC' TO WS-REJECT-REASON
+               ELSE
+                   IF CLASSROOM = SPACES
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'MISSING CLASSROOM' TO WS-REJECT-REASON
+                   ELSE
+                       PERFORM 1457-CHECK-CLASSROOM THRU 1457-EXIT
+                       IF WS-RECORD-INVALID
+                           MOVE 'CLASSROOM NOT ON MASTER FILE'
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       1450-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 1455-CHECK-MOBILE - trims the trailing spaces off MOBILE-NUMBER
+      *> and checks that what is left is all digits.
+      *>---------------------------------------------------------------
+       1455-CHECK-MOBILE.
+           PERFORM 1456-TRIM-MOBILE
+               VARYING WS-MOBILE-LEN FROM 15 BY -1
+               UNTIL WS-MOBILE-LEN = ZERO
+                  OR MOBILE-NUMBER(WS-MOBILE-LEN:1) NOT = SPACE
+           IF WS-MOBILE-LEN = ZERO
+               MOVE 'N' TO WS-VALID-SW
+           ELSE
+               IF MOBILE-NUMBER(1:WS-MOBILE-LEN) IS NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SW
+               END-IF
+           END-IF.
+       1455-EXIT.
+           EXIT.
+
+       1456-TRIM-MOBILE.
+           CONTINUE.
+       1456-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 1457-CHECK-CLASSROOM - looks CLASSROOM up in the in-memory
+      *> master table loaded by 1350-LOAD-CLASSROOM-MASTER. Skipped
+      *> when no master file was found this run (WS-MASTER-COUNT = 0)
+      *> so the check doesn't fire before the master list is set up.
+      *>---------------------------------------------------------------
+       1457-CHECK-CLASSROOM.
+           IF WS-MASTER-COUNT NOT = ZERO
+               PERFORM 1458-SCAN-MASTER
+                   VARYING WS-MASTER-FOUND-IX FROM 1 BY 1
+                   UNTIL WS-MASTER-FOUND-IX > WS-MASTER-COUNT
+                      OR WS-MASTER-ROOM(WS-MASTER-FOUND-IX) = CLASSROOM
+               IF WS-MASTER-FOUND-IX > WS-MASTER-COUNT
+                   MOVE 'N' TO WS-VALID-SW
+               END-IF
+           END-IF.
+       1457-EXIT.
+           EXIT.
+
+       1458-SCAN-MASTER.
+           CONTINUE.
+
+      *>---------------------------------------------------------------
+      *> 1460-WRITE-EXCEPTION - record a rejected INREC and its reason
+      *> code onto the exceptions file, kept off the printed roster.
+      *>---------------------------------------------------------------
+       1460-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING STUDENT-NUMBER   DELIMITED BY SIZE
+               ' '                 DELIMITED BY SIZE
+               CLASSROOM           DELIMITED BY SIZE
+               ' '                 DELIMITED BY SIZE
+               WS-REJECT-REASON    DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+       1460-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 1480-CHECK-DUPLICATE - scans the student numbers seen so far;
+      *> if this STUDENT-NUMBER already appeared, both occurrences are
+      *> written to the duplicates file. Either way the number (and its
+      *> name/classroom) is added to the seen table for later records.
+      *>
+      *> STUDENT-FILE's RECORD KEY IS STUDENT-NUMBER now makes a true
+      *> duplicate impossible to read back from this file - a second
+      *> WRITE with the same key is rejected by the indexed file itself
+      *> (see student_maintenance's WS-FILE-STATUS-DUPLICATE check)
+      *> before it could ever reach a sequential READ here. This check
+      *> is kept as cheap insurance against a key collision introduced
+      *> by something outside the two COBOL programs (e.g. a restored
+      *> backup or a hand-edited index); the load path where duplicates
+      *> actually turn up in practice is student_convert, which loads
+      *> the old LINE SEQUENTIAL extract into this indexed file and
+      *> rejects its second occurrence of a STUDENT-NUMBER the same way.
+      *>---------------------------------------------------------------
+       1480-CHECK-DUPLICATE.
+           PERFORM 1481-SCAN-SEEN
+               VARYING WS-FOUND-IX FROM 1 BY 1
+               UNTIL WS-FOUND-IX > WS-SEEN-COUNT
+                  OR WS-SEEN-NUMBER(WS-FOUND-IX) = STUDENT-NUMBER
+           IF WS-FOUND-IX NOT > WS-SEEN-COUNT
+               PERFORM 1485-WRITE-DUPLICATE THRU 1485-EXIT
+           END-IF
+           IF WS-SEEN-COUNT < WS-SEEN-MAX
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE STUDENT-NUMBER TO WS-SEEN-NUMBER(WS-SEEN-COUNT)
+               MOVE STUDENT-NAME   TO WS-SEEN-NAME(WS-SEEN-COUNT)
+               MOVE CLASSROOM      TO WS-SEEN-ROOM(WS-SEEN-COUNT)
+           END-IF.
+       1480-EXIT.
+           EXIT.
+
+       1481-SCAN-SEEN.
+           CONTINUE.
+
+      *>---------------------------------------------------------------
+      *> 1485-WRITE-DUPLICATE - one line naming both occurrences of a
+      *> repeated STUDENT-NUMBER.
+      *>---------------------------------------------------------------
+       1485-WRITE-DUPLICATE.
+           MOVE SPACES TO DUPLICATE-LINE
+           STRING 'DUPLICATE '           DELIMITED BY SIZE
+               STUDENT-NUMBER            DELIMITED BY SIZE
+               ' FIRST='                 DELIMITED BY SIZE
+               WS-SEEN-NAME(WS-FOUND-IX) DELIMITED BY SIZE
+               '/'                       DELIMITED BY SIZE
+               WS-SEEN-ROOM(WS-FOUND-IX) DELIMITED BY SIZE
+               ' SECOND='                DELIMITED BY SIZE
+               STUDENT-NAME              DELIMITED BY SIZE
+               '/'                       DELIMITED BY SIZE
+               CLASSROOM                 DELIMITED BY SIZE
+               INTO DUPLICATE-LINE
+           WRITE DUPLICATE-LINE.
+       1485-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 1490-TALLY-CLASSROOM - keeps a running per-CLASSROOM student
+      *> count for the enrollment summary trailer, built as records are
+      *> read rather than re-derived later from the sorted work file.
+      *> A distinct CLASSROOM beyond WS-CLASSROOM-MAX is left out of the
+      *> table (matching the WS-SEEN-MAX/WS-MASTER-MAX guards elsewhere)
+      *> instead of subscripting past WS-CLASSROOM-SUMMARY's OCCURS 200.
+      *>---------------------------------------------------------------
+       1490-TALLY-CLASSROOM.
+           PERFORM 1491-SCAN-CLASSROOM
+               VARYING WS-SUMMARY-IX FROM 1 BY 1
+               UNTIL WS-SUMMARY-IX > WS-CLASSROOM-COUNT
+                  OR CS-CLASSROOM(WS-SUMMARY-IX) = CLASSROOM
+           IF WS-SUMMARY-IX > WS-CLASSROOM-COUNT
+               IF WS-CLASSROOM-COUNT < WS-CLASSROOM-MAX
+                   ADD 1 TO WS-CLASSROOM-COUNT
+                   MOVE CLASSROOM TO CS-CLASSROOM(WS-CLASSROOM-COUNT)
+                   MOVE 1 TO CS-COUNT(WS-CLASSROOM-COUNT)
+               END-IF
+           ELSE
+               ADD 1 TO CS-COUNT(WS-SUMMARY-IX)
+           END-IF.
+       1490-EXIT.
+           EXIT.
+
+       1491-SCAN-CLASSROOM.
+           CONTINUE.
+
+      *>---------------------------------------------------------------
+      *> 1000-INITIALIZE - open the sorted work file for reporting. The
+      *> banner is skipped on a restart since REPORT-FILE was opened in
+      *> EXTEND mode onto a report that already has one; the running
+      *> totals and the room the prior run was in the middle of are
+      *> restored from the checkpoint instead of starting at zero, and
+      *> 2000-PRINT-REPORT is told to skip back past the last record
+      *> that was actually written before resuming.
+      *>---------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT SORTED-STUDENT-FILE.
+           IF WS-RESTART
+               MOVE WS-RESTART-WRITTEN TO WS-GRAND-TOTAL
+               MOVE WS-RESTART-ROOM-COUNT TO WS-ROOM-COUNT
+               MOVE WS-RESTART-CLASSROOM TO WS-PREV-CLASSROOM
+               MOVE WS-RESTART-LINES-WRITTEN TO WS-LINES-WRITTEN
+               IF WS-RESTART-CLASSROOM NOT = SPACES
+                   MOVE 'N' TO WS-FIRST-ROOM-SW
+               END-IF
+               MOVE 'Y' TO WS-SKIP-SW
+           ELSE
+               MOVE
+               "******** S T U D E N T S    L I S T    R E P O R T ********"
+               TO REPORT-LINE
+               PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT
+               MOVE SPACES TO REPORT-LINE
+               PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2000-PRINT-REPORT - read the CLASSROOM-sequenced work file and
+      *> print a section header / subtotal at each CLASSROOM break. On
+      *> a restart (WS-SKIPPING set by 1000-INITIALIZE) records already
+      *> written by the prior attempt are read and discarded, not
+      *> reprinted, until the checkpointed STUDENT-NUMBER is passed.
+      *>---------------------------------------------------------------
+       2000-PRINT-REPORT.
+           PERFORM UNTIL WS-EOF-YES
+               READ SORTED-STUDENT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-SKIPPING
+                           PERFORM 2010-CHECK-SKIP-DONE THRU 2010-EXIT
+                       ELSE
+                           PERFORM 2020-PRINT-DETAIL THRU 2020-EXIT
+                       END-IF
+               END-READ
            END-PERFORM
-           MOVE SPACES TO REPORT-LINE 
-           WRITE REPORT-LINE
+           IF NOT WS-NAMESORT
+               PERFORM 2200-ROOM-SUBTOTAL THRU 2200-EXIT
+           END-IF
+           PERFORM 1497-CLEAR-CHECKPOINT THRU 1497-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2010-CHECK-SKIP-DONE - while fast-forwarding past records a
+      *> prior attempt already wrote, stop skipping once the record
+      *> matching the checkpoint itself has gone by.
+      *>---------------------------------------------------------------
+       2010-CHECK-SKIP-DONE.
+           IF SR-STUDENT-NUMBER = WS-RESTART-KEY
+               MOVE 'N' TO WS-SKIP-SW
+           END-IF.
+       2010-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2020-PRINT-DETAIL - print one detail line (with its control
+      *> break if due) and checkpoint every WS-CKPT-INTERVAL lines.
+      *>---------------------------------------------------------------
+       2020-PRINT-DETAIL.
+           IF NOT WS-NAMESORT
+               PERFORM 2100-DETECT-BREAK THRU 2100-EXIT
+           END-IF
+           PERFORM 2400-BUILD-DETAIL-LINE THRU 2400-EXIT
+           PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT
+           ADD 1 TO WS-ROOM-COUNT
+           ADD 1 TO WS-GRAND-TOTAL
+           MOVE SR-STUDENT-NUMBER TO WS-CKPT-CURRENT-NUMBER
+           DIVIDE WS-GRAND-TOTAL BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 1496-WRITE-CHECKPOINT THRU 1496-EXIT
+           END-IF.
+       2020-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2100-DETECT-BREAK - write a header when CLASSROOM changes and
+      *> the subtotal line for the room just finished.
+      *>---------------------------------------------------------------
+       2100-DETECT-BREAK.
+           IF WS-FIRST-ROOM
+               MOVE 'N' TO WS-FIRST-ROOM-SW
+               MOVE SR-CLASSROOM TO WS-PREV-CLASSROOM
+               PERFORM 2300-ROOM-HEADER THRU 2300-EXIT
+           ELSE
+               IF SR-CLASSROOM NOT = WS-PREV-CLASSROOM
+                   PERFORM 2200-ROOM-SUBTOTAL THRU 2200-EXIT
+                   MOVE SR-CLASSROOM TO WS-PREV-CLASSROOM
+                   MOVE ZERO TO WS-ROOM-COUNT
+                   PERFORM 2300-ROOM-HEADER THRU 2300-EXIT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2200-ROOM-SUBTOTAL - "room nnn: nn students" line at a break.
+      *> WS-ROOM-COUNT-ED is zero-suppressed (PIC ZZZZ9), so it has to
+      *> be trimmed of its leading edit spaces before it's STRINGed in,
+      *> or the line comes out "room nnn:    nn students" instead of
+      *> "room nnn: nn students".
+      *>---------------------------------------------------------------
+       2200-ROOM-SUBTOTAL.
+           IF WS-ROOM-COUNT NOT = ZERO
+               MOVE WS-ROOM-COUNT TO WS-ROOM-COUNT-ED
+               PERFORM 2150-SCAN-TRIM
+                   VARYING WS-ED-TRIM-POS FROM 1 BY 1
+                   UNTIL WS-ED-TRIM-POS > 5
+                      OR WS-ROOM-COUNT-ED(WS-ED-TRIM-POS:1) NOT = SPACE
+               COMPUTE WS-ED-TRIM-LEN = 6 - WS-ED-TRIM-POS
+               MOVE SPACES TO WS-SUBTOTAL-LINE
+               STRING 'room ' DELIMITED BY SIZE
+                   WS-PREV-CLASSROOM DELIMITED BY SIZE
+                   ': ' DELIMITED BY SIZE
+                   WS-ROOM-COUNT-ED(WS-ED-TRIM-POS:WS-ED-TRIM-LEN)
+                       DELIMITED BY SIZE
+                   ' students' DELIMITED BY SIZE
+                   INTO WS-SUBTOTAL-LINE
+               MOVE SPACES TO REPORT-LINE
+               MOVE WS-SUBTOTAL-LINE TO REPORT-LINE
+               PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT
+               MOVE SPACES TO REPORT-LINE
+               PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2150-SCAN-TRIM.
+           CONTINUE.
+
+      *>---------------------------------------------------------------
+      *> 2300-ROOM-HEADER - section header printed at the top of each
+      *> classroom's group of students.
+      *>---------------------------------------------------------------
+       2300-ROOM-HEADER.
+           MOVE SPACES TO REPORT-LINE
+           STRING '---- CLASSROOM ' DELIMITED BY SIZE
+               SR-CLASSROOM DELIMITED BY SIZE
+               ' ----' DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT.
+       2300-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2400-BUILD-DETAIL-LINE - lay the sorted fields back out in the
+      *> original NUMBER/NAME/CLASSROOM/ADDRESS/MOBILE/CREATED-AT order.
+      *>---------------------------------------------------------------
+       2400-BUILD-DETAIL-LINE.
+           MOVE SPACES TO REPORT-LINE
+           STRING SR-STUDENT-NUMBER  DELIMITED BY SIZE
+               ' '                  DELIMITED BY SIZE
+               SR-STUDENT-NAME      DELIMITED BY SIZE
+               ' '                  DELIMITED BY SIZE
+               SR-CLASSROOM         DELIMITED BY SIZE
+               ' '                  DELIMITED BY SIZE
+               SR-STUDENT-ADDRESS   DELIMITED BY SIZE
+               ' '                  DELIMITED BY SIZE
+               SR-MOBILE-NUMBER     DELIMITED BY SIZE
+               ' '                  DELIMITED BY SIZE
+               SR-CREATED-AT        DELIMITED BY SIZE
+               INTO REPORT-LINE.
+       2400-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2450-WRITE-REPORT-LINE - one choke point for every REPORT-FILE
+      *> write, so the run audit log can report an accurate line count.
+      *>---------------------------------------------------------------
+       2450-WRITE-REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINES-WRITTEN.
+       2450-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2500-PRINT-CSV - CSV alternative to 1000-INITIALIZE/2000-PRINT-
+      *> REPORT/3000-FINISH; one row per student, no headers/subtotals.
+      *> Restart-aware the same way as 2000-PRINT-REPORT: CSV-FILE is
+      *> opened EXTEND and the header row skipped when resuming, and
+      *> already-written rows are read past rather than reprinted.
+      *>---------------------------------------------------------------
+       2500-PRINT-CSV.
+           IF WS-RESTART
+               OPEN EXTEND CSV-FILE
+               MOVE WS-RESTART-WRITTEN TO WS-GRAND-TOTAL
+               MOVE WS-RESTART-LINES-WRITTEN TO WS-LINES-WRITTEN
+               MOVE 'Y' TO WS-SKIP-SW
+           ELSE
+               OPEN OUTPUT CSV-FILE
+               MOVE SPACES TO CSV-LINE
+               STRING 'STUDENT_NUMBER,STUDENT_NAME,CLASSROOM,'
+                                                   DELIMITED BY SIZE
+                   'STUDENT_ADDRESS,MOBILE_NUMBER,CREATED_AT'
+                                                   DELIMITED BY SIZE
+                   INTO CSV-LINE
+               PERFORM 2520-WRITE-CSV-LINE THRU 2520-EXIT
+           END-IF
+           OPEN INPUT SORTED-STUDENT-FILE
+           PERFORM UNTIL WS-EOF-YES
+               READ SORTED-STUDENT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-SKIPPING
+                           PERFORM 2010-CHECK-SKIP-DONE THRU 2010-EXIT
+                       ELSE
+                           PERFORM 2530-WRITE-CSV-DETAIL THRU 2530-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF
+           CLOSE SORTED-STUDENT-FILE
+           CLOSE CSV-FILE
+           PERFORM 1497-CLEAR-CHECKPOINT THRU 1497-EXIT.
+       2500-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2530-WRITE-CSV-DETAIL - build and write one CSV row, then
+      *> checkpoint every WS-CKPT-INTERVAL rows.
+      *>---------------------------------------------------------------
+       2530-WRITE-CSV-DETAIL.
+           PERFORM 2510-BUILD-CSV-LINE THRU 2510-EXIT
+           PERFORM 2520-WRITE-CSV-LINE THRU 2520-EXIT
+           ADD 1 TO WS-GRAND-TOTAL
+           MOVE SR-STUDENT-NUMBER TO WS-CKPT-CURRENT-NUMBER
+           DIVIDE WS-GRAND-TOTAL BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 1496-WRITE-CHECKPOINT THRU 1496-EXIT
+           END-IF.
+       2530-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 2510-BUILD-CSV-LINE - trims trailing spaces off the variable-
+      *> length text fields so the CSV isn't padded to fixed widths,
+      *> then joins everything with commas.
+      *>---------------------------------------------------------------
+       2510-BUILD-CSV-LINE.
+           PERFORM 2511-SCAN-TRIM
+               VARYING WS-NAME-LEN FROM 30 BY -1
+               UNTIL WS-NAME-LEN = ZERO
+                  OR SR-STUDENT-NAME(WS-NAME-LEN:1) NOT = SPACE
+           PERFORM 2511-SCAN-TRIM
+               VARYING WS-ADDR-LEN FROM 30 BY -1
+               UNTIL WS-ADDR-LEN = ZERO
+                  OR SR-STUDENT-ADDRESS(WS-ADDR-LEN:1) NOT = SPACE
+           PERFORM 2511-SCAN-TRIM
+               VARYING WS-MOBILE-LEN2 FROM 15 BY -1
+               UNTIL WS-MOBILE-LEN2 = ZERO
+                  OR SR-MOBILE-NUMBER(WS-MOBILE-LEN2:1) NOT = SPACE
+           IF WS-NAME-LEN = ZERO
+               MOVE 1 TO WS-NAME-LEN
+           END-IF
+           IF WS-ADDR-LEN = ZERO
+               MOVE 1 TO WS-ADDR-LEN
+           END-IF
+           IF WS-MOBILE-LEN2 = ZERO
+               MOVE 1 TO WS-MOBILE-LEN2
+           END-IF
+           MOVE SPACES TO CSV-LINE
+           STRING SR-STUDENT-NUMBER                    DELIMITED BY SIZE
+               ','                                     DELIMITED BY SIZE
+               SR-STUDENT-NAME(1:WS-NAME-LEN)          DELIMITED BY SIZE
+               ','                                     DELIMITED BY SIZE
+               SR-CLASSROOM                            DELIMITED BY SIZE
+               ','                                     DELIMITED BY SIZE
+               SR-STUDENT-ADDRESS(1:WS-ADDR-LEN)       DELIMITED BY SIZE
+               ','                                     DELIMITED BY SIZE
+               SR-MOBILE-NUMBER(1:WS-MOBILE-LEN2)      DELIMITED BY SIZE
+               ','                                     DELIMITED BY SIZE
+               SR-CREATED-AT                           DELIMITED BY SIZE
+               INTO CSV-LINE.
+       2510-EXIT.
+           EXIT.
+
+       2511-SCAN-TRIM.
+           CONTINUE.
+
+      *>---------------------------------------------------------------
+      *> 2520-WRITE-CSV-LINE - one choke point for every CSV-FILE
+      *> write, so the run audit log can report an accurate line count.
+      *>---------------------------------------------------------------
+       2520-WRITE-CSV-LINE.
+           WRITE CSV-LINE.
+           ADD 1 TO WS-LINES-WRITTEN.
+       2520-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 3000-FINISH - enrollment summary, end-of-report trailer, and
+      *> the grand total. No restart check is needed here: this is only
+      *> reached after 2000-PRINT-REPORT has read all of SORTED-STUDENT-
+      *> FILE to EOF, which on a restarted run means the resumed pass
+      *> just finished what the crashed one didn't - the crashed run,
+      *> by definition, never got this far to print a trailer of its
+      *> own, so there is nothing here to duplicate.
+      *>---------------------------------------------------------------
+       3000-FINISH.
+           CLOSE SORTED-STUDENT-FILE.
+           PERFORM 3050-PRINT-SUMMARY THRU 3050-EXIT.
+           MOVE SPACES TO REPORT-LINE
+           PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT
            MOVE "********* E N D   O F   R E P O R T ***********" TO
            REPORT-LINE
-           WRITE REPORT-LINE. 
+           PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED
+           PERFORM 2150-SCAN-TRIM
+               VARYING WS-ED-TRIM-POS FROM 1 BY 1
+               UNTIL WS-ED-TRIM-POS > 5
+                  OR WS-GRAND-TOTAL-ED(WS-ED-TRIM-POS:1) NOT = SPACE
+           COMPUTE WS-ED-TRIM-LEN = 6 - WS-ED-TRIM-POS
+           MOVE SPACES TO REPORT-LINE
+           STRING 'GRAND TOTAL: ' DELIMITED BY SIZE
+               WS-GRAND-TOTAL-ED(WS-ED-TRIM-POS:WS-ED-TRIM-LEN)
+                   DELIMITED BY SIZE
+               ' students' DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 3050-PRINT-SUMMARY - total read, distinct classroom count, and
+      *> a per-classroom breakdown, tallied back in 1490-TALLY-CLASSROOM
+      *> while STUDENT-FILE was being read. The total printed here is
+      *> WS-TOTAL-SELECTED (records that actually made it onto this
+      *> report - i.e. passed validation and, for a single-room pull,
+      *> the classroom filter), not WS-TOTAL-READ (every physical read
+      *> of STUDENT-FILE, used by the audit log instead): a filtered
+      *> run's summary would otherwise show the whole school's read
+      *> count next to a breakdown covering only the one room pulled.
+      *>---------------------------------------------------------------
+       3050-PRINT-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT
+           MOVE "---- E N R O L L M E N T   S U M M A R Y ----" TO
+           REPORT-LINE
+           PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT
+           MOVE WS-TOTAL-SELECTED TO WS-TOTAL-SELECTED-ED
+           PERFORM 2150-SCAN-TRIM
+               VARYING WS-ED-TRIM-POS FROM 1 BY 1
+               UNTIL WS-ED-TRIM-POS > 5
+                  OR WS-TOTAL-SELECTED-ED(WS-ED-TRIM-POS:1) NOT = SPACE
+           COMPUTE WS-ED-TRIM-LEN = 6 - WS-ED-TRIM-POS
+           MOVE SPACES TO REPORT-LINE
+           STRING 'TOTAL STUDENTS ON REPORT: ' DELIMITED BY SIZE
+               WS-TOTAL-SELECTED-ED(WS-ED-TRIM-POS:WS-ED-TRIM-LEN)
+                   DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT
+           MOVE WS-CLASSROOM-COUNT TO WS-CLASSROOM-COUNT-ED
+           PERFORM 2150-SCAN-TRIM
+               VARYING WS-ED-TRIM-POS FROM 1 BY 1
+               UNTIL WS-ED-TRIM-POS > 4
+                  OR WS-CLASSROOM-COUNT-ED(WS-ED-TRIM-POS:1) NOT = SPACE
+           COMPUTE WS-ED-TRIM-LEN = 5 - WS-ED-TRIM-POS
+           MOVE SPACES TO REPORT-LINE
+           STRING 'DISTINCT CLASSROOMS: ' DELIMITED BY SIZE
+               WS-CLASSROOM-COUNT-ED(WS-ED-TRIM-POS:WS-ED-TRIM-LEN)
+                   DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT
+           PERFORM 3060-PRINT-SUMMARY-LINE
+               VARYING WS-SUMMARY-IX FROM 1 BY 1
+               UNTIL WS-SUMMARY-IX > WS-CLASSROOM-COUNT.
+       3050-EXIT.
+           EXIT.
+
+      *>---------------------------------------------------------------
+      *> 3060-PRINT-SUMMARY-LINE - one "classroom xxx: nn students"
+      *> line per distinct CLASSROOM tallied.
+      *>---------------------------------------------------------------
+       3060-PRINT-SUMMARY-LINE.
+           MOVE CS-COUNT(WS-SUMMARY-IX) TO CS-COUNT-ED
+           PERFORM 2150-SCAN-TRIM
+               VARYING WS-ED-TRIM-POS FROM 1 BY 1
+               UNTIL WS-ED-TRIM-POS > 5
+                  OR CS-COUNT-ED(WS-ED-TRIM-POS:1) NOT = SPACE
+           COMPUTE WS-ED-TRIM-LEN = 6 - WS-ED-TRIM-POS
+           MOVE SPACES TO REPORT-LINE
+           STRING '  classroom ' DELIMITED BY SIZE
+               CS-CLASSROOM(WS-SUMMARY-IX) DELIMITED BY SIZE
+               ': ' DELIMITED BY SIZE
+               CS-COUNT-ED(WS-ED-TRIM-POS:WS-ED-TRIM-LEN)
+                   DELIMITED BY SIZE
+               ' students' DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT.
+       3060-EXIT.
+           EXIT.
