@@ -0,0 +1,156 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. student_convert.
+       AUTHOR. ALI ALMOHAMMED SALEH.
+      *>---------------------------------------------------------------
+      *> MODIFICATION HISTORY
+      *>   2026-08-09  AAS  Initial version - one-time load of the old
+      *>                    LINE SEQUENTIAL extract into the indexed
+      *>                    STUDENT-FILE master print_students and
+      *>                    student_maintenance now both require. Run
+      *>                    once after renaming the existing production
+      *>                    students_data_cobol_structure.dat to
+      *>                    students_data_cobol_structure.seq; this
+      *>                    program then builds a fresh indexed
+      *>                    students_data_cobol_structure.dat from it.
+      *>---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-STUDENT-FILE ASSIGN TO
+               'students_data_cobol_structure.seq'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-FILE ASSIGN TO
+               'students_data_cobol_structure.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS STUDENT-NUMBER OF INREC
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT REJECTS-FILE ASSIGN TO
+               'students_convert_rejects.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD   OLD-STUDENT-FILE.
+           COPY students REPLACING ==INREC== BY ==OLD-INREC==.
+
+       FD   STUDENT-FILE.
+           COPY students.
+
+       FD   REJECTS-FILE.
+       01   REJECT-LINE                  PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01   WS-FILE-STATUS               PIC X(02) VALUE ZEROS.
+           88 WS-FILE-STATUS-OK          VALUE '00'.
+           88 WS-FILE-STATUS-DUPLICATE   VALUE '22'.
+       01   WS-EOF                       PIC X VALUE 'N'.
+           88 WS-EOF-YES                VALUE 'Y'.
+       01   WS-LOADED-COUNT              PIC 9(05) COMP VALUE ZERO.
+       01   WS-LOADED-COUNT-ED           PIC ZZZZ9.
+       01   WS-REJECT-COUNT              PIC 9(05) COMP VALUE ZERO.
+       01   WS-REJECT-COUNT-ED           PIC ZZZZ9.
+       01   WS-SEEN-COUNT                PIC 9(04) COMP VALUE ZERO.
+       01   WS-SEEN-MAX                  PIC 9(04) COMP VALUE 9999.
+       01   WS-SEEN-TABLE.
+           05 WS-SEEN-ENTRY OCCURS 9999 TIMES.
+               10 WS-SEEN-NUMBER         PIC X(10).
+               10 WS-SEEN-NAME           PIC X(30).
+               10 WS-SEEN-ROOM           PIC X(03).
+       01   WS-FOUND-IX                  PIC 9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT OLD-STUDENT-FILE.
+           OPEN OUTPUT STUDENT-FILE.
+           OPEN OUTPUT REJECTS-FILE.
+           PERFORM UNTIL WS-EOF-YES
+               READ OLD-STUDENT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 1400-CONVERT-RECORD THRU 1400-EXIT
+               END-READ
+           END-PERFORM.
+           CLOSE OLD-STUDENT-FILE.
+           CLOSE STUDENT-FILE.
+           CLOSE REJECTS-FILE.
+           MOVE WS-LOADED-COUNT TO WS-LOADED-COUNT-ED.
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-ED.
+           DISPLAY 'STUDENTS LOADED    : ' WS-LOADED-COUNT-ED.
+           DISPLAY 'RECORDS REJECTED   : ' WS-REJECT-COUNT-ED.
+           STOP RUN.
+
+      *>---------------------------------------------------------------
+      *> 1400-CONVERT-RECORD - checks the incoming legacy row's
+      *> STUDENT-NUMBER against the numbers already loaded this run; a
+      *> repeat is written to REJECTS-FILE instead of being handed to
+      *> the indexed WRITE (which would otherwise fail on the duplicate
+      *> key anyway), keeping the first occurrence as the record of
+      *> record. A WRITE that fails for any other reason is rejected
+      *> the same way rather than stopping the whole load.
+      *>---------------------------------------------------------------
+       1400-CONVERT-RECORD.
+           PERFORM 1410-SCAN-SEEN
+               VARYING WS-FOUND-IX FROM 1 BY 1
+               UNTIL WS-FOUND-IX > WS-SEEN-COUNT
+                  OR WS-SEEN-NUMBER(WS-FOUND-IX) = STUDENT-NUMBER
+                                                     OF OLD-INREC
+           IF WS-FOUND-IX NOT > WS-SEEN-COUNT
+               PERFORM 1420-WRITE-REJECT THRU 1420-EXIT
+           ELSE
+               MOVE OLD-INREC TO INREC
+               WRITE INREC
+               IF WS-FILE-STATUS-OK
+                   ADD 1 TO WS-LOADED-COUNT
+                   IF WS-SEEN-COUNT < WS-SEEN-MAX
+                       ADD 1 TO WS-SEEN-COUNT
+                       MOVE STUDENT-NUMBER OF OLD-INREC
+                           TO WS-SEEN-NUMBER(WS-SEEN-COUNT)
+                       MOVE STUDENT-NAME OF OLD-INREC
+                           TO WS-SEEN-NAME(WS-SEEN-COUNT)
+                       MOVE CLASSROOM OF OLD-INREC
+                           TO WS-SEEN-ROOM(WS-SEEN-COUNT)
+                   END-IF
+               ELSE
+                   PERFORM 1420-WRITE-REJECT THRU 1420-EXIT
+               END-IF
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+       1410-SCAN-SEEN.
+           CONTINUE.
+
+      *>---------------------------------------------------------------
+      *> 1420-WRITE-REJECT - one line per legacy row that didn't make
+      *> it into the indexed master, with the reason. A duplicate
+      *> STUDENT-NUMBER names both occurrences (the one already kept
+      *> and the repeat just read) so the line can be reconciled by
+      *> hand without going back to the legacy extract.
+      *>---------------------------------------------------------------
+       1420-WRITE-REJECT.
+           MOVE SPACES TO REJECT-LINE
+           IF WS-FOUND-IX NOT > WS-SEEN-COUNT
+               STRING STUDENT-NUMBER OF OLD-INREC DELIMITED BY SIZE
+                   ' DUPLICATE STUDENT NUMBER - KEPT FIRST OCCURRENCE '
+                       DELIMITED BY SIZE
+                   WS-SEEN-NAME(WS-FOUND-IX) DELIMITED BY SIZE
+                   ' / ' DELIMITED BY SIZE
+                   WS-SEEN-ROOM(WS-FOUND-IX) DELIMITED BY SIZE
+                   ' - REJECTED ' DELIMITED BY SIZE
+                   STUDENT-NAME OF OLD-INREC DELIMITED BY SIZE
+                   ' / ' DELIMITED BY SIZE
+                   CLASSROOM OF OLD-INREC DELIMITED BY SIZE
+                   INTO REJECT-LINE
+           ELSE
+               STRING STUDENT-NUMBER OF OLD-INREC DELIMITED BY SIZE
+                   ' LOAD FAILED - FILE STATUS ' DELIMITED BY SIZE
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO REJECT-LINE
+           END-IF
+           WRITE REJECT-LINE
+           ADD 1 TO WS-REJECT-COUNT.
+       1420-EXIT.
+           EXIT.
